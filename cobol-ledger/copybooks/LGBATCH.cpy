@@ -0,0 +1,12 @@
+000100*****************************************************************
+000200*    COPYBOOK    : LGBATCH
+000300*    DESCRIPTION : ONE TRANSACTION PER RECORD FOR END-OF-DAY
+000400*                  BATCH PROCESSING BY THE APPLY_BATCH FUNCTION.
+000500*                  SEQUENTIAL FILE, DDNAME LGBATCH.
+000600*    MODIFICATION HISTORY
+000700*    2026-08-08  JJM  INITIAL VERSION.
+000800*****************************************************************
+000900 01  BTX-RECORD.
+001000     05  BTX-FROM-ACCT               PIC X(32).
+001100     05  BTX-TO-ACCT                 PIC X(32).
+001200     05  BTX-AMOUNT                  PIC X(15).
