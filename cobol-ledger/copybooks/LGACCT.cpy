@@ -0,0 +1,20 @@
+000100*****************************************************************
+000200*    COPYBOOK    : LGACCT
+000300*    DESCRIPTION : ACCOUNT MASTER RECORD LAYOUT FOR THE LEDGER
+000400*                  SYSTEM.  ONE RECORD PER ACCOUNT, KEYED ON
+000500*                  ACCT-ID (ASCENDING, UNIQUE) IN THE ACCOUNT
+000600*                  MASTER INDEXED FILE (DDNAME ACCTMSTR).
+000700*    MODIFICATION HISTORY
+000800*    2026-08-08  JJM  INITIAL VERSION - REPLACES THE OLD
+000900*                     WORKING-STORAGE ACCOUNTS OCCURS TABLE.
+001000*    2026-08-08  JJM  ADDED ACCT-CREDIT-LIMIT FOR OVERDRAFT
+001100*                     SUPPORT.
+001200*    2026-08-08  JJM  ADDED ACCT-CURRENCY FOR MULTI-CURRENCY
+001300*                     ACCOUNTS.
+001400*****************************************************************
+001500 01  ACCT-MASTER-RECORD.
+001600     05  ACCT-ID                     PIC X(32).
+001700     05  ACCT-BALANCE                PIC S9(10)      COMP-3.
+001800     05  ACCT-CREDIT-LIMIT           PIC 9(10)       COMP-3.
+001900     05  ACCT-CURRENCY               PIC X(03).
+002000     05  FILLER                      PIC X(23).
