@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200*    COPYBOOK    : LGCTL
+000300*    DESCRIPTION : SINGLE-RECORD CONTROL FILE HOLDING THE LAST
+000400*                  JOURNAL SEQUENCE NUMBER USED, SO THE
+000500*                  SEQUENCE SURVIVES ACROSS SEPARATE RUNS OF
+000600*                  THE LEDGER PROGRAM.  KEYED ON CTL-KEY, WHICH
+000700*                  ALWAYS HOLDS THE CONSTANT "S" (ONE RECORD).
+000800*                  DDNAME LGCTL.
+000900*    MODIFICATION HISTORY
+001000*    2026-08-08  JJM  INITIAL VERSION.
+001100*****************************************************************
+001200 01  CTL-RECORD.
+001300     05  CTL-KEY                     PIC X(01).
+001400     05  CTL-LAST-SEQ                PIC 9(6).
+001500     05  FILLER                      PIC X(20).
