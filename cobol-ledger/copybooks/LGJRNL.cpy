@@ -0,0 +1,31 @@
+000100*****************************************************************
+000200*    COPYBOOK    : LGJRNL
+000300*    DESCRIPTION : TRANSACTION JOURNAL RECORD LAYOUT.  ONE
+000400*                  RECORD IS WRITTEN FOR EVERY TRANSACTION
+000500*                  ATTEMPTED THROUGH APPLY-TRANSACTION, WHETHER
+000600*                  IT WAS ACCEPTED OR REJECTED, SO THE DAY'S
+001000*                  ACTIVITY CAN BE RECONCILED.  KEYED ON
+001100*                  JRN-SEQ-NO (ASCENDING, UNIQUE) IN THE
+001200*                  JOURNAL INDEXED FILE (DDNAME LGJRNL).
+001300*    MODIFICATION HISTORY
+001400*    2026-08-08  JJM  INITIAL VERSION.
+001500*    2026-08-08  JJM  ADDED JRN-REVERSAL-OF TO SUPPORT THE
+001600*                     REVERSE_TX FUNCTION.
+001650*    2026-08-08  JJM  ADDED JRN-CONVERTED-AMOUNT - THE AMOUNT
+001660*                     ACTUALLY CREDITED TO THE TO ACCOUNT, IN ITS
+001670*                     OWN CURRENCY, SO REVERSE_TX CAN REPLAY THE
+001680*                     TRUE AMOUNT ON EACH SIDE OF A CROSS-CURRENCY
+001690*                     TRANSFER INSTEAD OF JRN-AMOUNT'S FROM-SIDE
+001695*                     UNITS.
+001700*****************************************************************
+001800 01  JRN-RECORD.
+001900     05  JRN-SEQ-NO                  PIC 9(6).
+002000     05  JRN-DATE                    PIC 9(8).
+002100     05  JRN-FROM-ACCT               PIC X(32).
+002200     05  JRN-TO-ACCT                 PIC X(32).
+002300     05  JRN-AMOUNT                  PIC S9(10)      COMP-3.
+002350     05  JRN-CONVERTED-AMOUNT        PIC S9(10)      COMP-3.
+002400     05  JRN-CURRENCY                PIC X(03).
+002500     05  JRN-STATUS                  PIC X(20).
+002600     05  JRN-REVERSAL-OF             PIC 9(6).
+002700     05  FILLER                      PIC X(04).
