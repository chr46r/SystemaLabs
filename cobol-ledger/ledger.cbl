@@ -1,104 +1,864 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LEDGER.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  INPUT-FUNCTION       PIC X(50).
-       01  ARG1                 PIC X(50).
-       01  ARG2                 PIC X(50).
-       01  ARG3                 PIC X(50).
-
-       01  MAX-ACCOUNTS         PIC 9(4) VALUE 1000.
-       01  ACCOUNTS OCCURS 1000.
-           02  ACCOUNT-ID       PIC X(32).
-           02  BALANCE          PIC 9(10).
-
-       01  I                    PIC 9(4).
-       01  TRANSACTION-AMOUNT   PIC 9(10).
-       01  WS-RETURN-CODE       PIC 9(4).
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           * Use ARGUMENT-NUMBER to read command-line args directly.
-           ACCEPT INPUT-FUNCTION FROM ARGUMENT-NUMBER 1
-           ACCEPT ARG1           FROM ARGUMENT-NUMBER 2
-           ACCEPT ARG2           FROM ARGUMENT-NUMBER 3
-           ACCEPT ARG3           FROM ARGUMENT-NUMBER 4
-
-           EVALUATE INPUT-FUNCTION
-               WHEN "INIT"
-                   PERFORM INIT-LEDGER
-                   MOVE 0 TO WS-RETURN-CODE
-               WHEN "GET_BAL"
-                   PERFORM GET-BALANCE
-               WHEN "APPLY_TX"
-                   PERFORM APPLY-TRANSACTION
-               WHEN OTHER
-                   MOVE 99 TO WS-RETURN-CODE
-           END-EVALUATE
-
-           STOP RUN.
-
-       INIT-LEDGER.
-           PERFORM VARYING I FROM 1 BY 1
-               UNTIL I > MAX-ACCOUNTS
-               MOVE SPACES TO ACCOUNT-ID(I)
-               MOVE 0      TO BALANCE(I)
-           END-PERFORM
-           DISPLAY "Ledger initialized."
-           EXIT.
-
-       GET-BALANCE.
-           MOVE 0 TO WS-RETURN-CODE
-           PERFORM VARYING I FROM 1 BY 1
-               UNTIL I > MAX-ACCOUNTS
-               IF ACCOUNT-ID(I) = ARG1
-                   DISPLAY "BAL=" BALANCE(I)
-                   EXIT PERFORM
-               END-IF
-           END-PERFORM
-           EXIT.
-
-       APPLY-TRANSACTION.
-           MOVE FUNCTION NUMVAL(ARG3) TO TRANSACTION-AMOUNT
-           IF TRANSACTION-AMOUNT <= 0
-               MOVE 1 TO WS-RETURN-CODE
-               DISPLAY "ERROR: Invalid amount"
-               EXIT PARAGRAPH
-           END-IF
-
-           MOVE 0 TO WS-RETURN-CODE
-           PERFORM VARYING I FROM 1 BY 1
-               UNTIL I > MAX-ACCOUNTS
-               IF ACCOUNT-ID(I) = ARG1
-                   IF BALANCE(I) >= TRANSACTION-AMOUNT
-                       SUBTRACT TRANSACTION-AMOUNT FROM BALANCE(I)
-                   ELSE
-                       MOVE 2 TO WS-RETURN-CODE
-                       DISPLAY "ERROR: Insufficient funds"
-                       EXIT PERFORM
-                   END-IF
-               END-IF
-           END-PERFORM
-
-           IF WS-RETURN-CODE NOT = 0
-               EXIT PARAGRAPH
-           END-IF
-
-           PERFORM VARYING I FROM 1 BY 1
-               UNTIL I > MAX-ACCOUNTS
-               IF ACCOUNT-ID(I) = ARG2
-                   ADD TRANSACTION-AMOUNT TO BALANCE(I)
-                   EXIT PERFORM
-               END-IF
-               IF ACCOUNT-ID(I) = SPACES
-                   MOVE ARG2 TO ACCOUNT-ID(I)
-                   MOVE TRANSACTION-AMOUNT TO BALANCE(I)
-                   EXIT PERFORM
-               END-IF
-           END-PERFORM
-
-           DISPLAY "Transaction applied: " ARG1
-               " -> " ARG2
-               " : " ARG3
-           EXIT.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     LEDGER.
+000300 AUTHOR.         J J MERCADO.
+000400 INSTALLATION.   FINANCIAL SYSTEMS GROUP.
+000500 DATE-WRITTEN.   2018-11-02.
+000600 DATE-COMPILED.  2026-08-08.
+000700*****************************************************************
+000800*    PROGRAM      : LEDGER
+000900*    DESCRIPTION  : SIMPLE ACCOUNT LEDGER.  DRIVEN ONE COMMAND
+001000*                   AT A TIME FROM THE COMMAND LINE (INPUT-
+001100*                   FUNCTION PLUS UP TO THREE ARGUMENTS).
+001200*    FUNCTIONS    : INIT        - CREATE/RESET THE LEDGER FILES.
+001300*                   GET_BAL     - DISPLAY ONE ACCOUNT'S BALANCE.
+001400*                   APPLY_TX    - APPLY ONE TRANSFER.
+001450*                   APPLY_BATCH - APPLY A FILE OF TRANSFERS.
+001460*                   OPEN_ACCT   - OPEN A NEW ACCOUNT.
+001470*                   TRIAL_BAL   - LIST ALL ACCOUNTS AND THEIR
+001480*                                 BALANCES, WITH A GRAND TOTAL.
+001490*                   REVERSE_TX  - REVERSE A JOURNALLED TRANSFER.
+001495*    NOTE         : OPEN_ACCT'S ARG2 WAS ORIGINALLY THE OPENING
+001496*                   BALANCE; IT IS NOW THE CURRENCY CODE (SEE
+001497*                   MODIFICATION HISTORY BELOW) - EVERY ACCOUNT IS
+001498*                   OPENED AT A ZERO BALANCE AND FUNDED BY A
+001499*                   SUBSEQUENT TRANSFER.
+001500*    MODIFICATION HISTORY
+001600*    2018-11-02  RSM  INITIAL VERSION - IN-MEMORY ACCOUNTS TABLE.
+001700*    2026-08-08  JJM  REPLACED THE WORKING-STORAGE ACCOUNTS TABLE
+001800*                     WITH AN INDEXED ACCOUNT MASTER (ACCTMSTR)
+001900*                     SO BALANCES SURVIVE ACROSS RUNS AND LOOKUPS
+002000*                     ARE KEYED RATHER THAN SCANNED.
+002050*    2026-08-08  JJM  ADDED THE JOURNAL FILE (LGJRNL) - EVERY
+002060*                     ACCEPTED OR REJECTED TRANSACTION IS NOW
+002070*                     LOGGED WITH A SEQUENCE NUMBER FOR AUDIT.
+002080*    2026-08-08  JJM  ADDED APPLY_BATCH TO DRIVE A FILE OF
+002090*                     TRANSACTIONS (LGBATCH) THROUGH THE SAME
+002095*                     APPLY-TRANSACTION LOGIC IN ONE RUN.
+002096*    2026-08-08  JJM  MAIN-LINE NOW PROPAGATES WS-RETURN-CODE TO
+002097*                     THE RETURN-CODE SPECIAL REGISTER.
+002098*    2026-08-08  JJM  ADDED OPEN_ACCT.  APPLY-TRANSACTION NO
+002099*                     LONGER CREATES THE CREDITED ACCOUNT AS A
+002101*                     SIDE EFFECT - BOTH ACCOUNTS MUST ALREADY
+002102*                     EXIST, OR THE TRANSFER IS REJECTED.
+002104*    2026-08-08  JJM  ADDED TRIAL_BAL TO LIST EVERY ACCOUNT AND
+002106*                     BALANCE, TOTALLED, FOR DAILY RECONCILIATION.
+002110*    2026-08-08  JJM  ADDED REVERSE_TX, KEYED OFF THE JOURNAL, TO
+002112*                     UNDO A PREVIOUSLY POSTED TRANSFER.
+002114*    2026-08-08  JJM  ADDED ACCT-CREDIT-LIMIT SO AN ACCOUNT CAN BE
+002116*                     GIVEN AN OVERDRAFT ALLOWANCE.  THE DEBIT
+002118*                     CHECK IN APPLY-TRANSACTION NOW ALLOWS THE
+002120*                     BALANCE TO GO NEGATIVE UP TO THAT LIMIT.
+002122*    2026-08-08  JJM  ADDED ACCT-CURRENCY AND AN FX RATE TABLE.
+002124*                     APPLY-TRANSACTION CONVERTS CROSS-CURRENCY
+002126*                     TRANSFERS AT THE TABLE RATE, OR REJECTS THE
+002128*                     TRANSFER IF NO RATE IS ON FILE.  OPEN_ACCT'S
+002130*                     ARG2 IS NOW THE CURRENCY CODE (DEFAULT USD)
+002132*                     RATHER THAN AN OPENING BALANCE.
+002134*    2026-08-08  JJM  APPLY-TRANSACTION NOW REJECTS ARG1 = ARG2
+002136*                     TRANSFERS OUTRIGHT (A SAME-ACCOUNT TRANSFER
+002138*                     WOULD REWRITE THE ACCOUNT FROM TWO STALE
+002140*                     COPIES OF THE SAME RECORD AND MANUFACTURE
+002142*                     MONEY).  REVERSE_TX NOW REPLAYS
+002144*                     JRN-CONVERTED-AMOUNT INSTEAD OF JRN-AMOUNT
+002146*                     SO A CROSS-CURRENCY REVERSAL DEBITS THE
+002148*                     ACTUAL UNITS THE TO ACCOUNT RECEIVED.  EVERY
+002149*                     OPEN OF
+002150*                     THE ACCOUNT MASTER, JOURNAL, AND CONTROL
+002152*                     FILES NOW CHECKS ITS FILE STATUS AND RETURNS
+002154*                     CODE 8 INSTEAD OF FALLING THROUGH TO AN
+002156*                     UNOPENED-FILE ABEND.
+002158*****************************************************************
+002200
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT ACCOUNT-MASTER-FILE
+002700         ASSIGN TO "ACCTMSTR"
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS DYNAMIC
+003000         RECORD KEY IS ACCT-ID
+003100         FILE STATUS IS WS-ACCT-STATUS.
+003120
+003140     SELECT JOURNAL-FILE
+003150         ASSIGN TO "LGJRNL"
+003160         ORGANIZATION IS INDEXED
+003170         ACCESS MODE IS DYNAMIC
+003180         RECORD KEY IS JRN-SEQ-NO
+003190         FILE STATUS IS WS-JRNL-STATUS.
+003195
+003196     SELECT CONTROL-FILE
+003197         ASSIGN TO "LGCTL"
+003198         ORGANIZATION IS INDEXED
+003199         ACCESS MODE IS DYNAMIC
+003201         RECORD KEY IS CTL-KEY
+003202         FILE STATUS IS WS-CTL-STATUS.
+003203
+003204     SELECT BATCH-TXN-FILE
+003205         ASSIGN TO "LGBATCH"
+003206         ORGANIZATION IS SEQUENTIAL
+003207         FILE STATUS IS WS-BATCH-STATUS.
+003210
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  ACCOUNT-MASTER-FILE
+003600     LABEL RECORDS ARE STANDARD.
+003700     COPY "LGACCT.cpy".
+003720
+003740 FD  JOURNAL-FILE
+003760     LABEL RECORDS ARE STANDARD.
+003780     COPY "LGJRNL.cpy".
+003790
+003792 FD  CONTROL-FILE
+003794     LABEL RECORDS ARE STANDARD.
+003796     COPY "LGCTL.cpy".
+003797
+003798 FD  BATCH-TXN-FILE
+003799     LABEL RECORDS ARE STANDARD.
+003810     COPY "LGBATCH.cpy".
+003820
+003900 WORKING-STORAGE SECTION.
+004000*****************************************************************
+004100*    COMMAND-LINE ARGUMENTS
+004200*****************************************************************
+004300 01  INPUT-FUNCTION              PIC X(50).
+004400 01  ARG1                        PIC X(50).
+004500 01  ARG2                        PIC X(50).
+004600 01  ARG3                        PIC X(50).
+004700
+004800*****************************************************************
+004900*    FILE STATUS
+005000*****************************************************************
+005100 01  WS-FILE-STATUSES.
+005200     05  WS-ACCT-STATUS          PIC X(02).
+005210     05  WS-JRNL-STATUS          PIC X(02).
+005220     05  WS-CTL-STATUS           PIC X(02).
+005230     05  WS-BATCH-STATUS         PIC X(02).
+005300
+005400*****************************************************************
+005500*    WORKING COPIES OF THE TWO ACCOUNTS INVOLVED IN A TRANSFER
+005600*****************************************************************
+005700 01  WS-FROM-ACCOUNT.
+005800     05  FRACT-ID                PIC X(32).
+005900     05  FRACT-BALANCE           PIC S9(10)     COMP-3.
+005950     05  FRACT-CREDIT-LIMIT      PIC 9(10)      COMP-3.
+005960     05  FRACT-CURRENCY          PIC X(03).
+006000     05  FILLER                  PIC X(23).
+006100
+006200 01  WS-TO-ACCOUNT.
+006300     05  TOACT-ID                PIC X(32).
+006400     05  TOACT-BALANCE           PIC S9(10)     COMP-3.
+006450     05  TOACT-CREDIT-LIMIT      PIC 9(10)      COMP-3.
+006460     05  TOACT-CURRENCY          PIC X(03).
+006500     05  FILLER                  PIC X(23).
+006600
+006700*****************************************************************
+006800*    TRANSACTION WORK AREAS
+006900*****************************************************************
+007000 01  WS-TRANSACTION-AMOUNT       PIC S9(10)     COMP-3.
+007050 01  WS-CONVERTED-AMOUNT         PIC S9(10)     COMP-3.
+007100 01  WS-RETURN-CODE              PIC 9(4)       COMP.
+007180 01  WS-FOUND-SW                 PIC X(01)      VALUE "N".
+007181     88  WS-FOUND                               VALUE "Y".
+007182     88  WS-NOT-FOUND                            VALUE "N".
+007183 01  WS-EOF-SW                   PIC X(01)      VALUE "N".
+007184     88  WS-EOF                                 VALUE "Y".
+007185     88  WS-NOT-EOF                              VALUE "N".
+007186 01  WS-BATCH-MODE-SW            PIC X(01)      VALUE "N".
+007187     88  WS-BATCH-MODE                          VALUE "Y".
+007188     88  WS-NOT-BATCH-MODE                       VALUE "N".
+007190
+007191*****************************************************************
+007192*    JOURNAL WORK AREAS
+007193*****************************************************************
+007194 01  WS-JRN-STATUS-TEXT          PIC X(20)      VALUE SPACES.
+007195 01  WS-REVERSAL-OF-SEQ          PIC 9(6)       VALUE ZERO.
+007196 01  WS-REV-FROM                 PIC X(32).
+007197 01  WS-REV-TO                   PIC X(32).
+007198 01  WS-REV-AMOUNT               PIC S9(10)     COMP-3.
+007199 01  WS-REV-AMOUNT-EDIT          PIC 9(10).
+007200 01  WS-NEXT-SEQ                 PIC 9(6)       COMP.
+007201
+007202 01  WS-CURRENT-DATE             PIC 9(8).
+007203
+007204*****************************************************************
+007205*    BATCH COUNTERS
+007206*****************************************************************
+007207 01  WS-BATCH-APPLIED-CT         PIC 9(6)  COMP VALUE ZERO.
+007208 01  WS-BATCH-REJECTED-CT        PIC 9(6)  COMP VALUE ZERO.
+007209
+007210*****************************************************************
+007211*    TRIAL BALANCE WORK AREA - ONE RUNNING TOTAL PER CURRENCY
+007212*    SEEN (MULTI-CURRENCY ACCOUNTS CANNOT BE SUMMED TOGETHER).
+007213*****************************************************************
+007214 01  WS-CURR-TOTALS.
+007215     05  WS-CURR-ENTRY OCCURS 10 TIMES.
+007216         10  WS-CURR-CODE        PIC X(03).
+007217         10  WS-CURR-TOTAL       PIC S9(12) COMP-3.
+007218 01  WS-CURR-COUNT               PIC 9(2)   COMP VALUE ZERO.
+007219 01  WS-CURR-IDX                 PIC 9(2)   COMP.
+007220 01  WS-CURR-MAX-ENTRIES         PIC 9(2)   COMP VALUE 10.
+007240
+007241*****************************************************************
+007242*    FX RATE TABLE - LOADED FROM A VALUE LITERAL VIA REDEFINES.
+007243*    EACH ENTRY IS FROM-CCY(3) TO-CCY(3) RATE(4, IMPLIED 3 DEC).
+007244*****************************************************************
+007245 01  FX-RATE-TABLE-DATA.
+007246     05  FILLER                  PIC X(10) VALUE "USDEUR0920".
+007247     05  FILLER                  PIC X(10) VALUE "EURUSD1087".
+007248     05  FILLER                  PIC X(10) VALUE "USDGBP0790".
+007249     05  FILLER                  PIC X(10) VALUE "GBPUSD1266".
+007250
+007251 01  FX-RATE-TABLE REDEFINES FX-RATE-TABLE-DATA.
+007252     05  FX-RATE-ENTRY OCCURS 4 TIMES.
+007253         10  FX-FROM-CCY         PIC X(03).
+007254         10  FX-TO-CCY           PIC X(03).
+007255         10  FX-RATE             PIC 9V999.
+007256
+007257 01  FX-TABLE-COUNT              PIC 9(2)   COMP VALUE 4.
+007258 01  WS-FX-IDX                   PIC 9(2)   COMP.
+007259
+007300 PROCEDURE DIVISION.
+007400*****************************************************************
+007500*    0000-MAINLINE
+007600*****************************************************************
+007700 0000-MAINLINE.
+007800     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007900     PERFORM 2000-PROCESS-FUNCTION THRU 2000-EXIT
+007950     MOVE WS-RETURN-CODE TO RETURN-CODE
+008000     STOP RUN.
+008100
+008200*****************************************************************
+008300*    1000-INITIALIZE - PICK UP THE COMMAND LINE ARGUMENTS.
+008400*****************************************************************
+008500 1000-INITIALIZE.
+008600     MOVE ZERO   TO WS-RETURN-CODE
+008700     MOVE SPACES TO INPUT-FUNCTION ARG1 ARG2 ARG3
+008750     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+008800
+008900     DISPLAY 1 UPON ARGUMENT-NUMBER
+009000     ACCEPT INPUT-FUNCTION FROM ARGUMENT-VALUE
+009100     ON EXCEPTION
+009200         CONTINUE
+009300     END-ACCEPT
+009400
+009500     DISPLAY 2 UPON ARGUMENT-NUMBER
+009600     ACCEPT ARG1 FROM ARGUMENT-VALUE
+009700     ON EXCEPTION
+009800         CONTINUE
+009900     END-ACCEPT
+010000
+010100     DISPLAY 3 UPON ARGUMENT-NUMBER
+010200     ACCEPT ARG2 FROM ARGUMENT-VALUE
+010300     ON EXCEPTION
+010400         CONTINUE
+010500     END-ACCEPT
+010600
+010700     DISPLAY 4 UPON ARGUMENT-NUMBER
+010800     ACCEPT ARG3 FROM ARGUMENT-VALUE
+010900     ON EXCEPTION
+011000         CONTINUE
+011100     END-ACCEPT.
+011200 1000-EXIT.
+011300     EXIT.
+011400
+011500*****************************************************************
+011600*    2000-PROCESS-FUNCTION - DISPATCH ON INPUT-FUNCTION.
+011700*****************************************************************
+011800 2000-PROCESS-FUNCTION.
+011900     EVALUATE INPUT-FUNCTION
+012000         WHEN "INIT"
+012100             PERFORM 3000-INIT-LEDGER THRU 3000-EXIT
+012200         WHEN "GET_BAL"
+012300             PERFORM 4000-GET-BALANCE THRU 4000-EXIT
+012400         WHEN "APPLY_TX"
+012500             PERFORM 5000-APPLY-TRANSACTION THRU 5000-EXIT
+012550         WHEN "APPLY_BATCH"
+012560             PERFORM 6000-APPLY-BATCH THRU 6000-EXIT
+012570         WHEN "OPEN_ACCT"
+012580             PERFORM 7000-OPEN-ACCOUNT THRU 7000-EXIT
+012590         WHEN "TRIAL_BAL"
+012595             PERFORM 8000-TRIAL-BALANCE THRU 8000-EXIT
+012596         WHEN "REVERSE_TX"
+012598             PERFORM 8500-REVERSE-TRANSACTION THRU 8500-EXIT
+012600         WHEN OTHER
+012700             MOVE 99 TO WS-RETURN-CODE
+012800             DISPLAY "ERROR: Unknown function " INPUT-FUNCTION
+012900     END-EVALUATE.
+013000 2000-EXIT.
+013100     EXIT.
+013200
+013300*****************************************************************
+013400*    3000-INIT-LEDGER - CREATE/RESET THE LEDGER FILES.
+013500*****************************************************************
+013600 3000-INIT-LEDGER.
+013700     MOVE ZERO TO WS-RETURN-CODE
+013800     OPEN OUTPUT ACCOUNT-MASTER-FILE
+013810     IF WS-ACCT-STATUS NOT = "00"
+013820         MOVE 8 TO WS-RETURN-CODE
+013830         DISPLAY "ERROR: Unable to open account master file"
+013840         GO TO 3000-EXIT
+013850     END-IF
+013900     CLOSE ACCOUNT-MASTER-FILE
+013910
+013920     OPEN OUTPUT JOURNAL-FILE
+013922     IF WS-JRNL-STATUS NOT = "00"
+013924         MOVE 8 TO WS-RETURN-CODE
+013926         DISPLAY "ERROR: Unable to open journal file"
+013928         GO TO 3000-EXIT
+013930     END-IF
+013932     CLOSE JOURNAL-FILE
+013940
+013950     OPEN OUTPUT CONTROL-FILE
+013952     IF WS-CTL-STATUS NOT = "00"
+013954         MOVE 8 TO WS-RETURN-CODE
+013956         DISPLAY "ERROR: Unable to open control file"
+013958         GO TO 3000-EXIT
+013960     END-IF
+013962     MOVE "S"  TO CTL-KEY
+013970     MOVE ZERO TO CTL-LAST-SEQ
+013980     WRITE CTL-RECORD
+013990     CLOSE CONTROL-FILE
+014000     DISPLAY "Ledger initialized.".
+014100 3000-EXIT.
+014200     EXIT.
+014300
+014400*****************************************************************
+014500*    4000-GET-BALANCE - DISPLAY ONE ACCOUNT'S BALANCE.
+014600*    ARG1 = ACCOUNT ID.
+014700*****************************************************************
+014800 4000-GET-BALANCE.
+014900     MOVE ZERO TO WS-RETURN-CODE
+015000     OPEN INPUT ACCOUNT-MASTER-FILE
+015010     IF WS-ACCT-STATUS NOT = "00"
+015020         MOVE 8 TO WS-RETURN-CODE
+015030         DISPLAY "ERROR: Unable to open account master file"
+015040         GO TO 4000-EXIT
+015050     END-IF
+015100     MOVE ARG1 TO ACCT-ID
+015200     READ ACCOUNT-MASTER-FILE
+015300         INVALID KEY
+015400             MOVE 3 TO WS-RETURN-CODE
+015500             DISPLAY "ERROR: Account not found"
+015600         NOT INVALID KEY
+015700             DISPLAY "BAL=" ACCT-BALANCE
+015800     END-READ
+015900     CLOSE ACCOUNT-MASTER-FILE.
+016000 4000-EXIT.
+016100     EXIT.
+016200
+016300*****************************************************************
+016400*    5000-APPLY-TRANSACTION - APPLY ONE TRANSFER.
+016500*    ARG1 = FROM ACCOUNT, ARG2 = TO ACCOUNT, ARG3 = AMOUNT.
+016600*****************************************************************
+016700 5000-APPLY-TRANSACTION.
+016800     MOVE ZERO      TO WS-RETURN-CODE
+016820     MOVE "Success" TO WS-JRN-STATUS-TEXT
+016840     MOVE ZERO      TO WS-TRANSACTION-AMOUNT
+016850     MOVE ZERO      TO WS-CONVERTED-AMOUNT
+016900     INITIALIZE WS-FROM-ACCOUNT WS-TO-ACCOUNT
+017000
+017010     IF ARG1 = ARG2
+017020         MOVE 10 TO WS-RETURN-CODE
+017030         MOVE "Self-transfer denied" TO WS-JRN-STATUS-TEXT
+017040         GO TO 5000-FINISH
+017050     END-IF
+017060
+017100     PERFORM 5100-VALIDATE-AMOUNT THRU 5100-EXIT
+017200     IF WS-RETURN-CODE NOT = ZERO
+017300         GO TO 5000-FINISH
+017400     END-IF
+017500
+017600     IF NOT WS-BATCH-MODE
+017610         OPEN I-O ACCOUNT-MASTER-FILE
+017620         IF WS-ACCT-STATUS NOT = "00"
+017630             MOVE 8 TO WS-RETURN-CODE
+017640             MOVE "File open error" TO WS-JRN-STATUS-TEXT
+017650             DISPLAY "ERROR: Unable to open account master file"
+017660             GO TO 5000-FINISH
+017670         END-IF
+017680     END-IF
+017700
+017800     PERFORM 5200-READ-FROM-ACCOUNT THRU 5200-EXIT
+017900     IF WS-RETURN-CODE NOT = ZERO
+018000         GO TO 5000-CLOSE-ACCT
+018100     END-IF
+018200
+018900     PERFORM 5300-READ-TO-ACCOUNT THRU 5300-EXIT
+018950     IF WS-RETURN-CODE NOT = ZERO
+018970         GO TO 5000-CLOSE-ACCT
+018990     END-IF
+019010     IF FRACT-CURRENCY NOT = TOACT-CURRENCY
+019020         PERFORM 5400-CONVERT-CURRENCY THRU 5400-EXIT
+019030         IF WS-RETURN-CODE NOT = ZERO
+019040             GO TO 5000-CLOSE-ACCT
+019050         END-IF
+019060     ELSE
+019070         MOVE WS-TRANSACTION-AMOUNT TO WS-CONVERTED-AMOUNT
+019080     END-IF
+019085     IF (FRACT-BALANCE + FRACT-CREDIT-LIMIT)
+019086         < WS-TRANSACTION-AMOUNT
+019087         MOVE 2 TO WS-RETURN-CODE
+019088         MOVE "Insufficient funds" TO WS-JRN-STATUS-TEXT
+019089         GO TO 5000-CLOSE-ACCT
+019090     END-IF
+019095     PERFORM 5500-POST-DEBIT-CREDIT THRU 5500-EXIT.
+019100
+019500 5000-CLOSE-ACCT.
+019550     IF NOT WS-BATCH-MODE
+019570         CLOSE ACCOUNT-MASTER-FILE
+019590     END-IF.
+019650
+019660 5000-FINISH.
+019670     PERFORM 9000-WRITE-JOURNAL-ENTRY THRU 9000-EXIT
+019680     DISPLAY "Transaction " WS-JRN-STATUS-TEXT ": " ARG1
+019690         " -> " ARG2 " : " ARG3.
+019700 5000-EXIT.
+019800     EXIT.
+019900
+020000*****************************************************************
+020100*    5100-VALIDATE-AMOUNT
+020200*****************************************************************
+020300 5100-VALIDATE-AMOUNT.
+020400     MOVE FUNCTION NUMVAL(ARG3) TO WS-TRANSACTION-AMOUNT
+020500     IF WS-TRANSACTION-AMOUNT <= 0
+020600         MOVE 1 TO WS-RETURN-CODE
+020650         MOVE "Invalid amount" TO WS-JRN-STATUS-TEXT
+020800     END-IF.
+020900 5100-EXIT.
+021000     EXIT.
+021100
+021200*****************************************************************
+021300*    5200-READ-FROM-ACCOUNT
+021400*****************************************************************
+021500 5200-READ-FROM-ACCOUNT.
+021600     MOVE ARG1 TO ACCT-ID
+021700     READ ACCOUNT-MASTER-FILE
+021800         INVALID KEY
+021900             MOVE 3 TO WS-RETURN-CODE
+022050             MOVE "Invalid account" TO WS-JRN-STATUS-TEXT
+022100         NOT INVALID KEY
+022200             MOVE ACCT-MASTER-RECORD TO WS-FROM-ACCOUNT
+022300     END-READ.
+022400 5200-EXIT.
+022500     EXIT.
+022600
+022700*****************************************************************
+022800*    5300-READ-TO-ACCOUNT - THE CREDITED ACCOUNT MUST ALREADY
+022900*    EXIST (OPENED VIA OPEN_ACCT); IT IS NEVER CREATED HERE.
+023000*****************************************************************
+023100 5300-READ-TO-ACCOUNT.
+023200     MOVE ARG2 TO ACCT-ID
+023300     READ ACCOUNT-MASTER-FILE
+023400         INVALID KEY
+023450             MOVE 3 TO WS-RETURN-CODE
+023500             MOVE "Invalid account" TO WS-JRN-STATUS-TEXT
+023700         NOT INVALID KEY
+023800             MOVE ACCT-MASTER-RECORD TO WS-TO-ACCOUNT
+023900     END-READ.
+024000 5300-EXIT.
+024100     EXIT.
+024200
+024220*****************************************************************
+024240*    5400-CONVERT-CURRENCY - FROM AND TO ACCOUNTS DISAGREE ON
+024260*    CURRENCY.  LOOK UP A RATE AND CONVERT, OR REJECT.
+024280*****************************************************************
+024300 5400-CONVERT-CURRENCY.
+024320     MOVE ZERO TO WS-FX-IDX
+024340     MOVE "N"  TO WS-FOUND-SW
+024360     PERFORM 5410-SEARCH-FX-TABLE THRU 5410-EXIT
+024380         UNTIL WS-FOUND OR WS-FX-IDX >= FX-TABLE-COUNT
+024400     IF WS-NOT-FOUND
+024420         MOVE 5 TO WS-RETURN-CODE
+024440         MOVE "Currency mismatch" TO WS-JRN-STATUS-TEXT
+024460     ELSE
+024480         COMPUTE WS-CONVERTED-AMOUNT ROUNDED =
+024500             WS-TRANSACTION-AMOUNT * FX-RATE (WS-FX-IDX)
+024520     END-IF.
+024540 5400-EXIT.
+024560     EXIT.
+024580
+024600 5410-SEARCH-FX-TABLE.
+024620     ADD 1 TO WS-FX-IDX
+024640     IF FX-FROM-CCY (WS-FX-IDX) = FRACT-CURRENCY
+024660         AND FX-TO-CCY (WS-FX-IDX) = TOACT-CURRENCY
+024680         MOVE "Y" TO WS-FOUND-SW
+024700     END-IF.
+024720 5410-EXIT.
+024740     EXIT.
+024760
+024780*****************************************************************
+024790*    5500-POST-DEBIT-CREDIT - MOVE THE MONEY AND REWRITE/WRITE
+024795*    BOTH ACCOUNT RECORDS.
+024798*****************************************************************
+024799 5500-POST-DEBIT-CREDIT.
+024800     SUBTRACT WS-TRANSACTION-AMOUNT FROM FRACT-BALANCE
+024900     MOVE ARG1               TO ACCT-ID
+025000     MOVE FRACT-BALANCE      TO ACCT-BALANCE
+025050     MOVE FRACT-CREDIT-LIMIT TO ACCT-CREDIT-LIMIT
+025060     MOVE FRACT-CURRENCY     TO ACCT-CURRENCY
+025100     REWRITE ACCT-MASTER-RECORD
+025200
+025300     ADD WS-CONVERTED-AMOUNT TO TOACT-BALANCE
+025400     MOVE ARG2               TO ACCT-ID
+025500     MOVE TOACT-BALANCE      TO ACCT-BALANCE
+025550     MOVE TOACT-CREDIT-LIMIT TO ACCT-CREDIT-LIMIT
+025560     MOVE TOACT-CURRENCY     TO ACCT-CURRENCY
+025900     REWRITE ACCT-MASTER-RECORD.
+026400 5500-EXIT.
+026500     EXIT.
+026600
+026700*****************************************************************
+026800*    9000-WRITE-JOURNAL-ENTRY - APPEND ONE JOURNAL RECORD FOR
+026900*    THE TRANSACTION JUST ATTEMPTED, WHATEVER THE OUTCOME.
+027000*****************************************************************
+027100 9000-WRITE-JOURNAL-ENTRY.
+027200     PERFORM 9100-NEXT-SEQUENCE-NUMBER THRU 9100-EXIT
+027210     IF WS-RETURN-CODE NOT = ZERO
+027220         GO TO 9000-EXIT
+027230     END-IF
+027300
+027400     MOVE WS-NEXT-SEQ           TO JRN-SEQ-NO
+027500     MOVE WS-CURRENT-DATE       TO JRN-DATE
+027600     MOVE ARG1                  TO JRN-FROM-ACCT
+027700     MOVE ARG2                  TO JRN-TO-ACCT
+027800     MOVE WS-TRANSACTION-AMOUNT TO JRN-AMOUNT
+027820     MOVE WS-CONVERTED-AMOUNT   TO JRN-CONVERTED-AMOUNT
+027850     MOVE FRACT-CURRENCY        TO JRN-CURRENCY
+027900     MOVE WS-JRN-STATUS-TEXT    TO JRN-STATUS
+028000     MOVE WS-REVERSAL-OF-SEQ    TO JRN-REVERSAL-OF
+028100
+028150     IF NOT WS-BATCH-MODE
+028200         OPEN I-O JOURNAL-FILE
+028210         IF WS-JRNL-STATUS NOT = "00"
+028220             MOVE 8 TO WS-RETURN-CODE
+028230             DISPLAY "ERROR: Unable to open journal file"
+028240             GO TO 9000-EXIT
+028250         END-IF
+028260     END-IF
+028300     WRITE JRN-RECORD
+028350     IF NOT WS-BATCH-MODE
+028380         CLOSE JOURNAL-FILE
+028390     END-IF.
+028500 9000-EXIT.
+028600     EXIT.
+028700
+028800*****************************************************************
+028900*    9100-NEXT-SEQUENCE-NUMBER - READ/INCREMENT/REWRITE THE
+029000*    ONE-RECORD CONTROL FILE SO THE JOURNAL SEQUENCE SURVIVES
+029100*    ACROSS SEPARATE RUNS OF THIS PROGRAM.
+029200*****************************************************************
+029300 9100-NEXT-SEQUENCE-NUMBER.
+029400     MOVE "N" TO WS-FOUND-SW
+029450     IF NOT WS-BATCH-MODE
+029500         OPEN I-O CONTROL-FILE
+029510         IF WS-CTL-STATUS NOT = "00"
+029520             MOVE 8 TO WS-RETURN-CODE
+029530             DISPLAY "ERROR: Unable to open control file"
+029540             GO TO 9100-EXIT
+029550         END-IF
+029560     END-IF
+029600     MOVE "S" TO CTL-KEY
+029700     READ CONTROL-FILE
+029800         INVALID KEY
+029900             MOVE ZERO TO CTL-LAST-SEQ
+030000         NOT INVALID KEY
+030100             MOVE "Y" TO WS-FOUND-SW
+030200     END-READ
+030300
+030400     ADD 1 TO CTL-LAST-SEQ
+030500     MOVE CTL-LAST-SEQ TO WS-NEXT-SEQ
+030600
+030700     IF WS-FOUND
+030800         REWRITE CTL-RECORD
+030900     ELSE
+031000         MOVE "S" TO CTL-KEY
+031100         WRITE CTL-RECORD
+031200     END-IF
+031300
+031350     IF NOT WS-BATCH-MODE
+031380         CLOSE CONTROL-FILE
+031390     END-IF.
+031500 9100-EXIT.
+031600     EXIT.
+031700
+031800*****************************************************************
+031900*    6000-APPLY-BATCH - DRIVE A FILE OF TRANSACTIONS THROUGH
+032000*    5000-APPLY-TRANSACTION.
+032100*****************************************************************
+032200*****************************************************************
+032201*    6000-APPLY-BATCH OPENS ACCOUNT-MASTER-FILE, JOURNAL-FILE,
+032202*    AND CONTROL-FILE ONCE FOR THE WHOLE RUN (VIA WS-BATCH-MODE-
+032203*    SW) INSTEAD OF LETTING 5000/9000/9100 RE-OPEN AND CLOSE THEM
+032204*    FOR EVERY RECORD - THE SAME PER-TRANSACTION OVERHEAD REQUEST
+032205*    APPLY_BATCH WAS BUILT TO AVOID IN THE FIRST PLACE.
+032206*****************************************************************
+032210 6000-APPLY-BATCH.
+032220     MOVE ZERO TO WS-RETURN-CODE
+032230     MOVE ZERO TO WS-BATCH-APPLIED-CT WS-BATCH-REJECTED-CT
+032240     MOVE "N"  TO WS-EOF-SW
+032250     MOVE "Y"  TO WS-BATCH-MODE-SW
+032260
+032270     OPEN INPUT BATCH-TXN-FILE
+032280     IF WS-BATCH-STATUS NOT = "00"
+032290         MOVE 9 TO WS-RETURN-CODE
+032300         DISPLAY "ERROR: Unable to open batch transaction file"
+032310         MOVE "N" TO WS-BATCH-MODE-SW
+032320         GO TO 6000-EXIT
+032330     END-IF
+032340
+032350     OPEN I-O ACCOUNT-MASTER-FILE
+032360     IF WS-ACCT-STATUS NOT = "00"
+032370         MOVE 8 TO WS-RETURN-CODE
+032380         DISPLAY "ERROR: Unable to open account master file"
+032390         MOVE "N" TO WS-BATCH-MODE-SW
+032400         CLOSE BATCH-TXN-FILE
+032410         GO TO 6000-EXIT
+032420     END-IF
+032430
+032440     OPEN I-O JOURNAL-FILE
+032450     IF WS-JRNL-STATUS NOT = "00"
+032460         MOVE 8 TO WS-RETURN-CODE
+032470         DISPLAY "ERROR: Unable to open journal file"
+032480         MOVE "N" TO WS-BATCH-MODE-SW
+032490         CLOSE BATCH-TXN-FILE
+032500         CLOSE ACCOUNT-MASTER-FILE
+032510         GO TO 6000-EXIT
+032520     END-IF
+032530
+032540     OPEN I-O CONTROL-FILE
+032550     IF WS-CTL-STATUS NOT = "00"
+032560         MOVE 8 TO WS-RETURN-CODE
+032570         DISPLAY "ERROR: Unable to open control file"
+032580         MOVE "N" TO WS-BATCH-MODE-SW
+032590         CLOSE BATCH-TXN-FILE
+032600         CLOSE ACCOUNT-MASTER-FILE
+032610         CLOSE JOURNAL-FILE
+032620         GO TO 6000-EXIT
+032630     END-IF
+032640
+032650     PERFORM 6100-READ-BATCH-RECORD THRU 6100-EXIT
+032660     PERFORM 6200-APPLY-BATCH-RECORD THRU 6200-EXIT
+032670         UNTIL WS-EOF
+032680
+032690     MOVE "N" TO WS-BATCH-MODE-SW
+032700     CLOSE BATCH-TXN-FILE
+032710     CLOSE ACCOUNT-MASTER-FILE
+032720     CLOSE JOURNAL-FILE
+032730     CLOSE CONTROL-FILE
+032740     IF WS-BATCH-REJECTED-CT > ZERO
+032750         MOVE 11 TO WS-RETURN-CODE
+032760     ELSE
+032770         MOVE ZERO TO WS-RETURN-CODE
+032780     END-IF
+032790     DISPLAY "Batch complete. Applied=" WS-BATCH-APPLIED-CT
+032800         " Rejected=" WS-BATCH-REJECTED-CT.
+032810 6000-EXIT.
+032820     EXIT.
+032830
+032840 6100-READ-BATCH-RECORD.
+032850     READ BATCH-TXN-FILE
+032860         AT END
+032870             MOVE "Y" TO WS-EOF-SW
+032880     END-READ.
+032890 6100-EXIT.
+032900     EXIT.
+032910
+032920 6200-APPLY-BATCH-RECORD.
+032930     MOVE BTX-FROM-ACCT TO ARG1
+032940     MOVE BTX-TO-ACCT   TO ARG2
+032950     MOVE BTX-AMOUNT    TO ARG3
+032960     PERFORM 5000-APPLY-TRANSACTION THRU 5000-EXIT
+032970     IF WS-RETURN-CODE = ZERO
+032980         ADD 1 TO WS-BATCH-APPLIED-CT
+032990     ELSE
+033000         ADD 1 TO WS-BATCH-REJECTED-CT
+033010     END-IF
+033020     MOVE ZERO TO WS-RETURN-CODE
+033030     PERFORM 6100-READ-BATCH-RECORD THRU 6100-EXIT.
+033040 6200-EXIT.
+033050     EXIT.
+036700
+036800*****************************************************************
+036900*    7000-OPEN-ACCOUNT - CREATE A NEW ACCOUNT AT A ZERO BALANCE.
+037000*    ARG1 = ACCOUNT ID, ARG2 = CURRENCY (DEFAULTS TO USD IF
+037100*    BLANK), ARG3 = CREDIT LIMIT (DEFAULTS TO ZERO IF NOT
+037150*    NUMERIC).
+037200*****************************************************************
+037300 7000-OPEN-ACCOUNT.
+037400     MOVE ZERO TO WS-RETURN-CODE
+037500     IF ARG1 = SPACES OR ARG1 (1:1) = SPACE
+037600         MOVE 6 TO WS-RETURN-CODE
+037700         DISPLAY "ERROR: Invalid account id format"
+037800         GO TO 7000-EXIT
+037900     END-IF
+038000
+038100     OPEN I-O ACCOUNT-MASTER-FILE
+038110     IF WS-ACCT-STATUS NOT = "00"
+038120         MOVE 8 TO WS-RETURN-CODE
+038130         DISPLAY "ERROR: Unable to open account master file"
+038140         GO TO 7000-EXIT
+038150     END-IF
+038200     MOVE ARG1 TO ACCT-ID
+038300     READ ACCOUNT-MASTER-FILE
+038400         INVALID KEY
+038500             CONTINUE
+038600         NOT INVALID KEY
+038700             MOVE 7 TO WS-RETURN-CODE
+038800             DISPLAY "ERROR: Duplicate account " ARG1
+038900     END-READ
+039000
+039100     IF WS-RETURN-CODE = ZERO
+039150         INITIALIZE ACCT-MASTER-RECORD
+039200         MOVE ARG1  TO ACCT-ID
+039300         MOVE ZERO  TO ACCT-BALANCE
+039720         IF ARG3 = SPACES
+039740             MOVE ZERO TO ACCT-CREDIT-LIMIT
+039760         ELSE
+039780             MOVE FUNCTION NUMVAL (ARG3) TO ACCT-CREDIT-LIMIT
+039790         END-IF
+039795         IF ARG2 = SPACES
+039796             MOVE "USD" TO ACCT-CURRENCY
+039797         ELSE
+039798             MOVE ARG2 (1:3) TO ACCT-CURRENCY
+039799         END-IF
+039800         WRITE ACCT-MASTER-RECORD
+039900         DISPLAY "Account opened: " ARG1
+040000     END-IF
+040100     CLOSE ACCOUNT-MASTER-FILE.
+040200 7000-EXIT.
+040300     EXIT.
+040400
+040500*****************************************************************
+040600*    8000-TRIAL-BALANCE - LIST EVERY ACCOUNT AND ITS BALANCE,
+040650*    WITH ONE SUBTOTAL PER CURRENCY (A SINGLE GRAND TOTAL WOULD
+040680*    MIX UNITS OF DIFFERENT CURRENCIES TOGETHER).
+040800*****************************************************************
+040900 8000-TRIAL-BALANCE.
+041000     MOVE ZERO   TO WS-RETURN-CODE
+041050     MOVE ZERO   TO WS-CURR-COUNT
+041200     MOVE "N"    TO WS-EOF-SW
+041300
+041400     OPEN INPUT ACCOUNT-MASTER-FILE
+041410     IF WS-ACCT-STATUS NOT = "00"
+041420         MOVE 8 TO WS-RETURN-CODE
+041430         DISPLAY "ERROR: Unable to open account master file"
+041440         GO TO 8000-EXIT
+041450     END-IF
+041500     MOVE LOW-VALUES TO ACCT-ID
+041600     START ACCOUNT-MASTER-FILE KEY IS NOT LESS THAN ACCT-ID
+041700         INVALID KEY
+041800             MOVE "Y" TO WS-EOF-SW
+041900     END-START
+042000
+042100     DISPLAY "***** TRIAL BALANCE REPORT *****"
+042200     PERFORM 8100-READ-NEXT-ACCOUNT THRU 8100-EXIT
+042300         UNTIL WS-EOF
+042350     MOVE 1 TO WS-CURR-IDX
+042380     PERFORM 8200-DISPLAY-CURRENCY-TOTAL THRU 8200-EXIT
+042390         UNTIL WS-CURR-IDX > WS-CURR-COUNT
+042500
+042600     CLOSE ACCOUNT-MASTER-FILE.
+042700 8000-EXIT.
+042800     EXIT.
+042900
+043000 8100-READ-NEXT-ACCOUNT.
+043100     READ ACCOUNT-MASTER-FILE NEXT RECORD
+043200         AT END
+043300             MOVE "Y" TO WS-EOF-SW
+043400         NOT AT END
+043500             IF ACCT-ID NOT = SPACES
+043600                 DISPLAY ACCT-ID " " ACCT-BALANCE " "
+043650                     ACCT-CURRENCY
+043700                 PERFORM 8110-ACCUMULATE-CURRENCY THRU 8110-EXIT
+043800             END-IF
+043900     END-READ.
+044000 8100-EXIT.
+044100     EXIT.
+044150
+044160*****************************************************************
+044170*    8110-ACCUMULATE-CURRENCY - ADD ONE ACCOUNT'S BALANCE INTO
+044180*    ITS CURRENCY'S RUNNING SUBTOTAL, ADDING A NEW SUBTOTAL ENTRY
+044190*    THE FIRST TIME A CURRENCY IS SEEN.
+044195*****************************************************************
+044196 8110-ACCUMULATE-CURRENCY.
+044197     MOVE ZERO TO WS-CURR-IDX
+044198     MOVE "N"  TO WS-FOUND-SW
+044199     PERFORM 8120-SEARCH-CURRENCY THRU 8120-EXIT
+044200         UNTIL WS-FOUND OR WS-CURR-IDX >= WS-CURR-COUNT
+044201     IF WS-FOUND
+044202         ADD ACCT-BALANCE TO WS-CURR-TOTAL (WS-CURR-IDX)
+044203     ELSE
+044204         IF WS-CURR-COUNT >= WS-CURR-MAX-ENTRIES
+044205             MOVE 12 TO WS-RETURN-CODE
+044206             DISPLAY "ERROR: Too many currencies for trial "
+044207                 "balance - " ACCT-CURRENCY " omitted"
+044208         ELSE
+044209             ADD 1 TO WS-CURR-COUNT
+044210             MOVE ACCT-CURRENCY TO WS-CURR-CODE (WS-CURR-COUNT)
+044211             MOVE ACCT-BALANCE  TO WS-CURR-TOTAL (WS-CURR-COUNT)
+044212         END-IF
+044213     END-IF.
+044214 8110-EXIT.
+044215     EXIT.
+044216
+044297 8120-SEARCH-CURRENCY.
+044298     ADD 1 TO WS-CURR-IDX
+044299     IF WS-CURR-CODE (WS-CURR-IDX) = ACCT-CURRENCY
+044300         MOVE "Y" TO WS-FOUND-SW
+044305     END-IF.
+044310 8120-EXIT.
+044315     EXIT.
+044320
+044325*****************************************************************
+044330*    8200-DISPLAY-CURRENCY-TOTAL - PRINT ONE SUBTOTAL LINE PER
+044335*    CURRENCY ACCUMULATED ABOVE.
+044340*****************************************************************
+044345 8200-DISPLAY-CURRENCY-TOTAL.
+044350     DISPLAY "TOTAL " WS-CURR-CODE (WS-CURR-IDX) ": "
+044355         WS-CURR-TOTAL (WS-CURR-IDX)
+044360     ADD 1 TO WS-CURR-IDX.
+044365 8200-EXIT.
+044370     EXIT.
+044375
+044380*****************************************************************
+044400*    8500-REVERSE-TRANSACTION - UNDO A PREVIOUSLY JOURNALLED,
+044500*    SUCCESSFUL TRANSFER.  ARG1 = JOURNAL SEQUENCE NUMBER.
+044600*****************************************************************
+044700 8500-REVERSE-TRANSACTION.
+044800     MOVE ZERO TO WS-RETURN-CODE
+044900     MOVE FUNCTION NUMVAL (ARG1) TO WS-REVERSAL-OF-SEQ
+045000
+045100     OPEN INPUT JOURNAL-FILE
+045110     IF WS-JRNL-STATUS NOT = "00"
+045120         MOVE 8 TO WS-RETURN-CODE
+045130         DISPLAY "ERROR: Unable to open journal file"
+045140         GO TO 8500-EXIT
+045150     END-IF
+045200     MOVE WS-REVERSAL-OF-SEQ TO JRN-SEQ-NO
+045300     READ JOURNAL-FILE
+045400         INVALID KEY
+045500             MOVE 4 TO WS-RETURN-CODE
+045600             DISPLAY "ERROR: Transaction not found"
+045700         NOT INVALID KEY
+045800             IF JRN-STATUS NOT = "Success"
+045900                 MOVE 4 TO WS-RETURN-CODE
+046000                 DISPLAY "ERROR: Cannot reverse a rejected "
+046100                     "transaction"
+046200             ELSE
+046300                 MOVE JRN-TO-ACCT           TO WS-REV-FROM
+046400                 MOVE JRN-FROM-ACCT         TO WS-REV-TO
+046500                 MOVE JRN-CONVERTED-AMOUNT  TO WS-REV-AMOUNT
+046600             END-IF
+046700     END-READ
+046800     CLOSE JOURNAL-FILE
+046900
+047000     IF WS-RETURN-CODE = ZERO
+047100         MOVE WS-REV-FROM        TO ARG1
+047200         MOVE WS-REV-TO          TO ARG2
+047300         MOVE WS-REV-AMOUNT      TO WS-REV-AMOUNT-EDIT
+047400         MOVE WS-REV-AMOUNT-EDIT TO ARG3
+047500         PERFORM 5000-APPLY-TRANSACTION THRU 5000-EXIT
+047600         MOVE ZERO TO WS-REVERSAL-OF-SEQ
+047700     END-IF.
+047800 8500-EXIT.
+047900     EXIT.
